@@ -0,0 +1,82 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  DATBATC.
+000030 AUTHOR.      R A LOWRY.
+000040 INSTALLATION. COMMON-SOURCE LIBRARY.
+000050 DATE-WRITTEN. 20260809.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090* DATBATC - DEMONSTRATION BATCH DRIVER                           *
+000100* STAND-IN FOR THE SHOP BATCH STEP THAT STATIC1 WAS              *
+000110* ORIGINALLY BUILT FOR. DRIVES DEMOSUB AND ALSO CALLS            *
+000120* STATIC1 DIRECTLY FOR THE PROC FUNCTION, THEN SETS THE          *
+000130* STEP COMPLETION CODE FROM THE WORST RETURN CODE SEEN.          *
+000140******************************************************************
+000150*
+000160* MAINTENANCE HISTORY                                            *
+000170* DATE     INIT DESCRIPTION                                      *
+000180* -------- ---- ----------------------------------------         *
+000190* 20260809 RAL   ORIGINAL STAND-IN - CALLS DEMOSUB, THEN         *
+000200*                  STATIC1 DIRECTLY FOR FUNCTION PROC.           *
+000210* 20260809 RAL   PASS WS-LINK-RANK ON CMN-RANK SO STATIC1'S      *
+000220*                  RANK CHECK SEES THE RANK THIS MODULE WAS      *
+000230*                  LINK-EDITED AT.                               *
+000240* 20260809 RAL   MOVED THE LINK RANK OUT TO THE SHARED           *
+000250*                  CMNRANK COPYBOOK INSTEAD OF A LOCAL           *
+000260*                  VALUE, AND ROUTED THE FAILURE MESSAGE         *
+000270*                  THROUGH THE SHARED CMNLOGP PARAGRAPH SO       *
+000280*                  IT READS LIKE EVERY OTHER COMMON-SOURCE       *
+000290*                  MODULE'S SYSOUT.                              *
+000300* 20260809 RAL   DEMOSUB NOW HANDS BACK A RETURN-CODE-OUT        *
+000310*                  PARAMETER. FOLD IT INTO WS-WORST-RETURN-CODE  *
+000320*                  SO A FAILURE INSIDE DEMOSUB'S OWN STATIC1     *
+000330*                  CALLS ACTUALLY REACHES THE STEP COMPLETION    *
+000340*                  CODE INSTEAD OF ONLY EVER BEING LOGGED.       *
+000350******************************************************************
+000360*
+000370 ENVIRONMENT DIVISION.
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400* LINK RANK DATBATC WAS BUILT AT (CMN-STATIC1-RANK,              *
+000410* FROM CMNRANK) - MUST MATCH STATIC1 OR THE CALL                 *
+000420* FAILS.                                                         *
+000430 COPY CMNRANK.
+000440 77  WS-WORST-RETURN-CODE         PIC 9(02) VALUE 00.
+000450 77  WS-DEMOSUB-RETURN-CODE       PIC 9(02) VALUE 00.
+000460 COPY CMNLINK.
+000470 COPY CMNLOGW.
+000480*
+000490 PROCEDURE DIVISION.
+000500 0000-MAINLINE.
+000510     MOVE 'DATBATC' TO CMN-LOG-PGM-NAME.
+000520     PERFORM 1000-DRIVE-DEMOSUB   THRU 1000-EXIT.
+000530     PERFORM 2000-CALL-PROCESS    THRU 2000-EXIT.
+000540     MOVE WS-WORST-RETURN-CODE    TO RETURN-CODE.
+000550     STOP RUN.
+000560*
+000570 1000-DRIVE-DEMOSUB.
+000580     CALL 'DEMOSUB' USING WS-DEMOSUB-RETURN-CODE.
+000590     IF WS-DEMOSUB-RETURN-CODE > WS-WORST-RETURN-CODE
+000600         MOVE WS-DEMOSUB-RETURN-CODE TO WS-WORST-RETURN-CODE
+000610     END-IF.
+000620 1000-EXIT.
+000630     EXIT.
+000640*
+000650 2000-CALL-PROCESS.
+000660     SET CMN-FUNC-PROC TO TRUE.
+000670     MOVE CMN-STATIC1-RANK TO CMN-RANK.
+000680     CALL 'STATIC1' USING CMN-LINKAGE.
+000690     IF CMN-RETURN-CODE > WS-WORST-RETURN-CODE
+000700         MOVE CMN-RETURN-CODE TO WS-WORST-RETURN-CODE
+000710     END-IF.
+000720     IF NOT CMN-RC-NORMAL
+000730         STRING 'DATBATC - STATIC1 PROC FAILED, RC='
+000740                                   DELIMITED BY SIZE
+000750                CMN-RETURN-CODE     DELIMITED BY SIZE
+000760           INTO CMN-LOG-MSG-TEXT
+000770         PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT
+000780     END-IF.
+000790 2000-EXIT.
+000800     EXIT.
+000810*
+000820 COPY CMNLOGP.
