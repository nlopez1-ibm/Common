@@ -1,12 +1,258 @@
-       ID DIVISION.
-       PROGRAM-ID. STATIC1.
-      * Demo sample static call in seperate repo 
-      * mapped this folder in linkSearch 
-      * note shared repos dont trigger pipeline!!!
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.          
-      * no rank may break build  
-      * chg this pgm to build demosub and datbatc?
-           DISPLAY 'STATC1 - after reinit meta scanALL patch HLQ v4'.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  STATIC1.
+000030 AUTHOR.      R A LOWRY.
+000040 INSTALLATION. COMMON-SOURCE LIBRARY.
+000050 DATE-WRITTEN. 20250114.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090* STATIC1 - COMMON STATIC-CALL SERVICE MODULE                    *
+000100* SHARED SUBPROGRAM BUILT FOR DEMOSUB AND DATBATC. CALLED        *
+000110* STATICALLY (LINK-EDITED IN, NOT DYNAMICALLY LOADED).           *
+000120******************************************************************
+000130*
+000140* MAINTENANCE HISTORY                                            *
+000150* DATE     INIT DESCRIPTION                                      *
+000160* -------- ---- ----------------------------------------         *
+000170* 20250114 RAL   ORIGINAL STUB - DISPLAY ONLY, NO LINKAGE.       *
+000180* 20260809 RAL   ADDED CMN-LINKAGE PARM BLOCK SO DEMOSUB AND     *
+000190*                  DATBATC CAN PASS A FUNCTION CODE AND GET      *
+000200*                  STATUS BACK INSTEAD OF A FIXED-PARM CALL.     *
+000210* 20260809 RAL   SET CMN-RETURN-CODE AND PROPAGATE IT TO         *
+000220*                  RETURN-CODE SO A CALLING STEP CAN DRIVE       *
+000230*                  JCL COND CODE LOGIC ON THIS CALL.             *
+000240* 20260809 RAL   REPLACED THE AD HOC DISPLAY WITH THE SHARED     *
+000250*                  CMNLOGP LOG-MESSAGE PARAGRAPH SO SYSOUT       *
+000260*                  FROM THIS MODULE READS LIKE EVERY OTHER       *
+000270*                  COMMON-SOURCE MODULE'S.                       *
+000280* 20260809 RAL   REPLACED THE HAND-TYPED 'HLQ V4' LITERAL        *
+000290*                  WITH THE SHARED CMNVERS BUILD-STAMP SO        *
+000300*                  THE PATCH LEVEL ONLY HAS TO BE SET ONCE.      *
+000310* 20260809 RAL   SPLIT OUT 1000-INITIALIZE AND ADDED             *
+000320*                  3000-PROCESS-FUNCTION TO DISPATCH ON THE      *
+000330*                  FUNCTION CODE NOW THAT DEMOSUB AND            *
+000340*                  DATBATC ACTUALLY DRIVE THIS MODULE.           *
+000350* 20260809 RAL   ROUTED THE UNKNOWN-FUNCTION CASE THROUGH        *
+000360*                  THE SHARED CMNABNP ABEND PARAGRAPH SO         *
+000370*                  OPERATIONS SEES ONE CONSISTENT FAILURE        *
+000380*                  MESSAGE INSTEAD OF A ONE-OFF DISPLAY.         *
+000390* 20260809 RAL   ADDED 2000-VALIDATE-RANK - THE LINK-EDIT        *
+000400*                  RANK THE CALLER WAS BUILT AT MUST MATCH       *
+000410*                  CMN-STATIC1-RANK BELOW OR THE CALL ABENDS     *
+000420*                  INSTEAD OF BREAKING THE BUILD SILENTLY.       *
+000430* 20260809 RAL   PICK UP TODAY'S PROCESSING DATE FROM THE        *
+000440*                  SHOP CONTROL-DATE FILE (CMNCTLF/CMNDATE)      *
+000450*                  AT INITIALIZE TIME SO FUTURE FUNCTIONS CAN    *
+000460*                  REFER TO THE SAME CYCLE DATE AS THE REST      *
+000470*                  OF THE SHOP.                                  *
+000480* 20260809 RAL   LOG AND ABEND WITH THE PROGRAM-ID THIS MODULE   *
+000490*                  ACTUALLY RUNS AS, NOT THE BUILD HLQ. MOVED    *
+000500*                  THE EXPECTED LINK RANK OUT TO THE SHARED      *
+000510*                  CMNRANK COPYBOOK SO IT IS NOT HAND-TYPED IN   *
+000520*                  EVERY CALLER. GAVE THE RANK-MISMATCH ABEND A  *
+000530*                  FIXED ABEND CODE AND A REASON TEXT THAT FITS  *
+000540*                  CMN-ABEND-REASON, AND RETURN THE PROCESSING   *
+000550*                  DATE AND EACH FUNCTION'S LOG MESSAGE TO THE   *
+000560*                  CALLER ON CMN-LINKAGE SO THEY ARE NOT JUST    *
+000570*                  COMPUTED AND THROWN AWAY.                     *
+000580* 20260809 RAL   8000-TERMINATE WAS UNCONDITIONALLY MOVING       *
+000590*                  CMN-RETURN-CODE TO RETURN-CODE EVEN AFTER     *
+000600*                  9000-CMN-ABEND HAD ALREADY SET RETURN-CODE    *
+000610*                  FROM THE ABEND CODE, SO THE ABEND CODE NEVER  *
+000620*                  MADE IT BACK TO THE STEP. SKIP THAT MOVE      *
+000630*                  WHEN AN ABEND OCCURRED. ALSO SET THE ABEND    *
+000640*                  SWITCH ON THE UNKNOWN-FUNCTION PATH, WHICH    *
+000650*                  HAD NEVER SET IT.                             *
+000660* 20260809 RAL   1000-INITIALIZE SET CMN-PROC-DATE-FROM-DEFAULT  *
+000670*                  WHENEVER THE CONTROL-DATE FILE WAS ABSENT     *
+000680*                  OR EMPTY BUT LEFT CMN-PROC-DATE-8 AT ITS      *
+000690*                  ZERO VALUE INSTEAD OF ACTUALLY DEFAULTING     *
+000700*                  IT. NOW DEFAULTS IT TO TODAY VIA ACCEPT FROM  *
+000710*                  DATE, THE SAME MECHANISM CMNLOGP ALREADY      *
+000720*                  USES. ALSO ADDED CMN-LINK-PROC-DATE-SRC TO    *
+000730*                  CMN-LINKAGE SO THE CALLER CAN TELL A          *
+000740*                  DEFAULTED DATE FROM A CONTROL-FILE DATE.      *
+000750* 20260809 RAL   WS-ABEND-SWITCH WAS NEVER RESET ON ENTRY, SO    *
+000760*                  ONE CALL'S ABEND LEFT WS-ABEND-OCCURRED ON    *
+000770*                  FOR EVERY LATER CALL IN THE SAME RUN-UNIT,    *
+000780*                  SKIPPING 2000-VALIDATE-RANK AND               *
+000790*                  3000-PROCESS-FUNCTION FROM THEN ON. RESET     *
+000800*                  IT IN 1000-INITIALIZE ON EVERY CALL.          *
+000810* 20260809 RAL   THE CLOSE OF CMN-CTL-DATE-FILE WAS ONLY         *
+000820*                  REACHED WHEN THE OPEN CAME BACK '00'. AN      *
+000830*                  OPTIONAL FILE WHOSE DATASET IS MISSING        *
+000840*                  OPENS '05', NOT '00', SO THE CLOSE WAS        *
+000850*                  SKIPPED AND THE NEXT OPEN IN THE SAME         *
+000860*                  RUN-UNIT CAME BACK '41' (ALREADY OPEN)        *
+000870*                  INSTEAD OF '05'. CLOSE ON EITHER '00' OR      *
+000880*                  '05' SO EVERY CALL SEES THE SAME STATUS.      *
+000890******************************************************************
+000900*
+000910 ENVIRONMENT DIVISION.
+000920 CONFIGURATION SECTION.
+000930 SOURCE-COMPUTER.      IBM-370.
+000940 OBJECT-COMPUTER.      IBM-370.
+000950 INPUT-OUTPUT SECTION.
+000960 FILE-CONTROL.
+000970     SELECT OPTIONAL CMN-CTL-DATE-FILE ASSIGN TO CMNCTL
+000980                             ORGANIZATION IS LINE SEQUENTIAL
+000990                             FILE STATUS IS WS-CTL-FILE-STATUS.
+001000*
+001010 DATA DIVISION.
+001020 FILE SECTION.
+001030 COPY CMNCTLF.
+001040*
+001050 WORKING-STORAGE SECTION.
+001060* RANK THIS MEMBER WAS BUILT AT (CMN-STATIC1-RANK,               *
+001070* FROM CMNRANK) - THE LINK-EDIT RANK PASSED IN                   *
+001080* BY THE CALLER MUST MATCH THIS.                                 *
+001090 COPY CMNRANK.
+001100 77  WS-CTL-FILE-STATUS           PIC X(02) VALUE '00'.
+001110 01  WS-SWITCHES.
+001120     05  WS-ABEND-SWITCH             PIC X(01) VALUE 'N'.
+001130         88  WS-ABEND-OCCURRED               VALUE 'Y'.
+001140         88  WS-ABEND-NOT-OCCURRED           VALUE 'N'.
+001150*
+001160 COPY CMNVERS.
+001170 COPY CMNDATE.
+001180 COPY CMNLOGW.
+001190 COPY CMNABNW.
+001200*
+001210 LINKAGE SECTION.
+001220 COPY CMNLINK.
+001230*
+001240 PROCEDURE DIVISION USING CMN-LINKAGE.
+001250******************************************************************
+001260* 0000-MAINLINE                                                  *
+001270******************************************************************
+001280 0000-MAINLINE.
+001290     PERFORM 1000-INITIALIZE    THRU 1000-EXIT.
+001300     IF WS-ABEND-NOT-OCCURRED
+001310         PERFORM 2000-VALIDATE-RANK THRU 2000-EXIT
+001320     END-IF.
+001330     IF WS-ABEND-NOT-OCCURRED
+001340         PERFORM 3000-PROCESS-FUNCTION THRU 3000-EXIT
+001350     END-IF.
+001360     PERFORM 8000-TERMINATE     THRU 8000-EXIT.
+001370     GOBACK.
+001380*
+001390 1000-INITIALIZE.
+001400     SET CMN-RC-NORMAL TO TRUE.
+001410     SET WS-ABEND-NOT-OCCURRED TO TRUE.
+001420     MOVE 'STATIC1' TO CMN-LOG-PGM-NAME.
+001430     OPEN INPUT CMN-CTL-DATE-FILE.
+001440     IF WS-CTL-FILE-STATUS = '00'
+001450         READ CMN-CTL-DATE-FILE
+001460             AT END
+001470                 ACCEPT CMN-PROC-DATE-8 FROM DATE YYYYMMDD
+001480                 SET CMN-PROC-DATE-FROM-DEFAULT TO TRUE
+001490             NOT AT END
+001500                 MOVE CMN-CTL-DATE-CCYYMMDD TO CMN-PROC-DATE-8
+001510                 SET CMN-PROC-DATE-FROM-CTLFILE TO TRUE
+001520         END-READ
+001530     ELSE
+001540         ACCEPT CMN-PROC-DATE-8 FROM DATE YYYYMMDD
+001550         SET CMN-PROC-DATE-FROM-DEFAULT TO TRUE
+001560     END-IF.
+001570     IF WS-CTL-FILE-STATUS = '00' OR WS-CTL-FILE-STATUS = '05'
+001580         CLOSE CMN-CTL-DATE-FILE
+001590     END-IF.
+001600     MOVE CMN-PROC-DATE-8      TO CMN-LINK-PROC-DATE.
+001610     MOVE CMN-PROC-DATE-SOURCE TO CMN-LINK-PROC-DATE-SRC.
+001620 1000-EXIT.
+001630     EXIT.
+001640*
+001650******************************************************************
+001660* 2000-VALIDATE-RANK - REJECT A MISMATCHED LINK                  *
+001670* RANK LOUDLY INSTEAD OF LETTING IT BREAK THE                    *
+001680* BUILD SILENTLY THE WAY THE OLD COMMENT WARNED.                 *
+001690******************************************************************
+001700 2000-VALIDATE-RANK.
+001710     IF CMN-RANK NOT = CMN-STATIC1-RANK
+001720         MOVE 0016                TO CMN-ABEND-CODE
+001730         MOVE 'STATIC1'           TO CMN-ABEND-PGM-NAME
+001740         STRING 'LINK RANK '      DELIMITED BY SIZE
+001750                CMN-RANK          DELIMITED BY SIZE
+001760                ' EXPECTED RANK ' DELIMITED BY SIZE
+001770                CMN-STATIC1-RANK  DELIMITED BY SIZE
+001780           INTO CMN-ABEND-REASON
+001790         SET CMN-RC-RANK-ERROR    TO TRUE
+001800         PERFORM 9000-CMN-ABEND   THRU 9000-EXIT
+001810         SET WS-ABEND-OCCURRED    TO TRUE
+001820     END-IF.
+001830 2000-EXIT.
+001840     EXIT.
+001850*
+001860******************************************************************
+001870* 3000-PROCESS-FUNCTION - DISPATCH ON THE FUNCTION               *
+001880* CODE THE CALLER PASSED IN.                                     *
+001890******************************************************************
+001900 3000-PROCESS-FUNCTION.
+001910     EVALUATE TRUE
+001920         WHEN CMN-FUNC-INIT
+001930             PERFORM 3100-DO-INIT    THRU 3100-EXIT
+001940         WHEN CMN-FUNC-PROC
+001950             PERFORM 3200-DO-PROCESS THRU 3200-EXIT
+001960         WHEN CMN-FUNC-VERS
+001970             PERFORM 3300-DO-VERSION THRU 3300-EXIT
+001980         WHEN CMN-FUNC-TERM
+001990             PERFORM 3400-DO-TERM    THRU 3400-EXIT
+002000         WHEN OTHER
+002010             MOVE 0020              TO CMN-ABEND-CODE
+002020             MOVE 'STATIC1'         TO CMN-ABEND-PGM-NAME
+002030             MOVE 'UNKNOWN FUNCTION CODE PASSED TO STATIC1'
+002040                                     TO CMN-ABEND-REASON
+002050             SET CMN-RC-ERROR       TO TRUE
+002060             PERFORM 9000-CMN-ABEND THRU 9000-EXIT
+002070             SET WS-ABEND-OCCURRED  TO TRUE
+002080     END-EVALUATE.
+002090 3000-EXIT.
+002100     EXIT.
+002110*
+002120 3100-DO-INIT.
+002130     MOVE 'STATIC1 FUNCTION INIT COMPLETE' TO CMN-LOG-MSG-TEXT.
+002140     PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT.
+002150     MOVE CMN-LOG-MSG-TEXT TO CMN-STATUS-TEXT.
+002160 3100-EXIT.
+002170     EXIT.
+002180*
+002190 3200-DO-PROCESS.
+002200     MOVE 'STATIC1 FUNCTION PROC COMPLETE' TO CMN-LOG-MSG-TEXT.
+002210     PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT.
+002220     MOVE CMN-LOG-MSG-TEXT TO CMN-STATUS-TEXT.
+002230 3200-EXIT.
+002240     EXIT.
+002250*
+002260 3300-DO-VERSION.
+002270     STRING 'STATIC1 ' CMN-VERS-HLQ DELIMITED BY SIZE
+002280            ' PATCH '  CMN-VERS-PATCH-LVL DELIMITED BY SIZE
+002290            ' BUILT '  CMN-VERS-BUILD-DATE DELIMITED BY SIZE
+002300       INTO CMN-LOG-MSG-TEXT.
+002310     PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT.
+002320     MOVE CMN-LOG-MSG-TEXT TO CMN-STATUS-TEXT.
+002330 3300-EXIT.
+002340     EXIT.
+002350*
+002360 3400-DO-TERM.
+002370     MOVE 'STATIC1 FUNCTION TERM COMPLETE' TO CMN-LOG-MSG-TEXT.
+002380     PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT.
+002390     MOVE CMN-LOG-MSG-TEXT TO CMN-STATUS-TEXT.
+002400 3400-EXIT.
+002410     EXIT.
+002420*
+002430******************************************************************
+002440* 8000-TERMINATE - COPY THE FINAL RETURN CODE TO                 *
+002450* RETURN-CODE SO A CALLING STEP CAN DRIVE JCL COND CODE          *
+002460* LOGIC, UNLESS 9000-CMN-ABEND ALREADY SET RETURN-CODE           *
+002470* FROM THE ABEND CODE - THAT VALUE TAKES PRIORITY AND MUST       *
+002480* NOT BE OVERWRITTEN BY THE CLASSIFICATION CODE.                 *
+002490******************************************************************
+002500 8000-TERMINATE.
+002510     IF WS-ABEND-NOT-OCCURRED
+002520         MOVE CMN-RETURN-CODE TO RETURN-CODE
+002530     END-IF.
+002540 8000-EXIT.
+002550     EXIT.
+002560*
+002570 COPY CMNLOGP.
+002580 COPY CMNABNP.
