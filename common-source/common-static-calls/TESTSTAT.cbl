@@ -0,0 +1,162 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  TESTSTAT.
+000030 AUTHOR.      R A LOWRY.
+000040 INSTALLATION. COMMON-SOURCE LIBRARY.
+000050 DATE-WRITTEN. 20260809.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090* TESTSTAT - STANDALONE REGRESSION DRIVER FOR STATIC1            *
+000100* CALLS STATIC1 WITH A RANGE OF CMN-LINKAGE VALUES AND           *
+000110* CHECKS BOTH THE RETURN CODE AND THE LOG MESSAGE EACH           *
+000120* CALL COMES BACK WITH (CMN-STATUS-TEXT MIRRORS WHAT             *
+000130* STATIC1 JUST LOGGED), SO THIS LIBRARY HAS A SELF-              *
+000140* CONTAINED REGRESSION CHECK THAT RUNS BEFORE STATIC1 IS         *
+000150* EVER LINKED INTO DEMOSUB, DATBATC OR ANYTHING ELSE.            *
+000160* SETS RETURN-CODE 00 WHEN EVERY CASE CAME BACK AS               *
+000170* EXPECTED, OR 08 WHEN ANY CASE DID NOT.                         *
+000180******************************************************************
+000190*
+000200* MAINTENANCE HISTORY                                            *
+000210* DATE     INIT DESCRIPTION                                      *
+000220* -------- ---- ----------------------------------------         *
+000230* 20260809 RAL   ORIGINAL DRIVER - NORMAL FUNCTION CODES,        *
+000240*                  UNKNOWN FUNCTION CODE, AND MISMATCHED         *
+000250*                  LINK RANK TEST CASES.                         *
+000260* 20260809 RAL   MOVED THE LINK RANK OUT TO THE SHARED           *
+000270*                  CMNRANK COPYBOOK, AND EACH CASE NOW ALSO      *
+000280*                  CHECKS CMN-STATUS-TEXT AGAINST THE            *
+000290*                  MESSAGE STATIC1 SHOULD HAVE LOGGED, NOT       *
+000300*                  JUST THE RETURN CODE.                         *
+000310* 20260809 RAL   ADDED CASE 6 - UNKNOWN FUNCTION CODE - AND      *
+000320*                  A WS-TEST-EXPECTED-STEP-RC ON EVERY CASE SO   *
+000330*                  EACH CASE ALSO CHECKS THE REAL RETURN-CODE    *
+000340*                  THE STEP WOULD SEE, NOT JUST CMN-RETURN-CODE. *
+000350*                  THIS IS WHAT WOULD HAVE CAUGHT THE ABEND      *
+000360*                  CODE BEING CLOBBERED BY 8000-TERMINATE.       *
+000370******************************************************************
+000380*
+000390 ENVIRONMENT DIVISION.
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420 COPY CMNRANK.
+000430 77  WS-CASE-NBR                  PIC 9(03) VALUE 00.
+000440 77  WS-TESTS-RUN                 PIC 9(03) VALUE 00.
+000450 77  WS-TESTS-PASSED              PIC 9(03) VALUE 00.
+000460 01  WS-TEST-CASE.
+000470     05  WS-TEST-NAME                PIC X(30).
+000480     05  WS-TEST-FUNCTION            PIC X(04).
+000490     05  WS-TEST-RANK                PIC 9(03).
+000500     05  WS-TEST-EXPECTED-RC         PIC 9(02).
+000510     05  WS-TEST-EXPECTED-STEP-RC    PIC 9(04).
+000520     05  WS-TEST-EXPECTED-MSG        PIC X(40).
+000530     05  WS-TEST-MSG-LEN              PIC 9(02).
+000540 COPY CMNLINK.
+000550*
+000560 PROCEDURE DIVISION.
+000570 0000-MAINLINE.
+000580     DISPLAY 'TESTSTAT - BEGIN STATIC1 REGRESSION CHECK'.
+000590     PERFORM 1000-RUN-CASE THRU 1000-EXIT
+000600         WITH TEST BEFORE
+000610         VARYING WS-CASE-NBR FROM 1 BY 1
+000620         UNTIL WS-CASE-NBR > 6.
+000630     PERFORM 9000-REPORT-RESULTS THRU 9000-EXIT.
+000640     STOP RUN.
+000650*
+000660******************************************************************
+000670* 1000-RUN-CASE - LOOK UP TEST CASE WS-CASE-NBR,                 *
+000680* DRIVE STATIC1 WITH ITS LINKAGE VALUES, AND                     *
+000690* CHECK BOTH THE RETURN CODE AND THE LEADING                     *
+000700* WS-TEST-MSG-LEN CHARACTERS OF THE LOG MESSAGE                  *
+000710* STATIC1 HANDED BACK ON CMN-STATUS-TEXT.                        *
+000720******************************************************************
+000730 1000-RUN-CASE.
+000740     ADD 1 TO WS-TESTS-RUN.
+000750     MOVE SPACES TO CMN-STATUS-TEXT.
+000760     EVALUATE WS-CASE-NBR
+000770         WHEN 1
+000780             MOVE 'INIT FUNCTION, RANK OK'  TO WS-TEST-NAME
+000790             MOVE 'INIT'                   TO WS-TEST-FUNCTION
+000800             MOVE CMN-STATIC1-RANK         TO WS-TEST-RANK
+000810             MOVE 00                       TO WS-TEST-EXPECTED-RC
+000820             MOVE 0000 TO WS-TEST-EXPECTED-STEP-RC
+000830             MOVE 'STATIC1 FUNCTION INIT COMPLETE'
+000840                                           TO WS-TEST-EXPECTED-MSG
+000850             MOVE 31                       TO WS-TEST-MSG-LEN
+000860         WHEN 2
+000870             MOVE 'PROC FUNCTION, RANK OK'  TO WS-TEST-NAME
+000880             MOVE 'PROC'                   TO WS-TEST-FUNCTION
+000890             MOVE CMN-STATIC1-RANK         TO WS-TEST-RANK
+000900             MOVE 00                       TO WS-TEST-EXPECTED-RC
+000910             MOVE 0000 TO WS-TEST-EXPECTED-STEP-RC
+000920             MOVE 'STATIC1 FUNCTION PROC COMPLETE'
+000930                                           TO WS-TEST-EXPECTED-MSG
+000940             MOVE 31                       TO WS-TEST-MSG-LEN
+000950         WHEN 3
+000960             MOVE 'VERS FUNCTION, RANK OK'  TO WS-TEST-NAME
+000970             MOVE 'VERS'                   TO WS-TEST-FUNCTION
+000980             MOVE CMN-STATIC1-RANK         TO WS-TEST-RANK
+000990             MOVE 00                       TO WS-TEST-EXPECTED-RC
+001000             MOVE 0000 TO WS-TEST-EXPECTED-STEP-RC
+001010             MOVE 'STATIC1 '             TO WS-TEST-EXPECTED-MSG
+001020             MOVE 08                       TO WS-TEST-MSG-LEN
+001030         WHEN 4
+001040             MOVE 'TERM FUNCTION, RANK OK'  TO WS-TEST-NAME
+001050             MOVE 'TERM'                   TO WS-TEST-FUNCTION
+001060             MOVE CMN-STATIC1-RANK         TO WS-TEST-RANK
+001070             MOVE 00                       TO WS-TEST-EXPECTED-RC
+001080             MOVE 0000 TO WS-TEST-EXPECTED-STEP-RC
+001090             MOVE 'STATIC1 FUNCTION TERM COMPLETE'
+001100                                           TO WS-TEST-EXPECTED-MSG
+001110             MOVE 31                       TO WS-TEST-MSG-LEN
+001120         WHEN 5
+001130             MOVE 'PROC FUNCTION, BAD RANK' TO WS-TEST-NAME
+001140             MOVE 'PROC'                   TO WS-TEST-FUNCTION
+001150             MOVE 999                      TO WS-TEST-RANK
+001160             MOVE 16                       TO WS-TEST-EXPECTED-RC
+001170             MOVE 0016 TO WS-TEST-EXPECTED-STEP-RC
+001180             MOVE SPACES                   TO WS-TEST-EXPECTED-MSG
+001190             MOVE 40                       TO WS-TEST-MSG-LEN
+001200         WHEN 6
+001210             MOVE 'UNKNOWN FUNCTION, RANK OK' TO WS-TEST-NAME
+001220             MOVE 'ZZZZ'                   TO WS-TEST-FUNCTION
+001230             MOVE CMN-STATIC1-RANK         TO WS-TEST-RANK
+001240             MOVE 08                       TO WS-TEST-EXPECTED-RC
+001250             MOVE 0020 TO WS-TEST-EXPECTED-STEP-RC
+001260             MOVE SPACES                   TO WS-TEST-EXPECTED-MSG
+001270             MOVE 40                       TO WS-TEST-MSG-LEN
+001280     END-EVALUATE.
+001290     MOVE WS-TEST-FUNCTION TO CMN-FUNCTION-CODE.
+001300     MOVE WS-TEST-RANK     TO CMN-RANK.
+001310     MOVE 0000             TO RETURN-CODE.
+001320     CALL 'STATIC1' USING CMN-LINKAGE.
+001330     IF CMN-RETURN-CODE = WS-TEST-EXPECTED-RC
+001340         AND RETURN-CODE = WS-TEST-EXPECTED-STEP-RC
+001350         AND CMN-STATUS-TEXT(1:WS-TEST-MSG-LEN) =
+001360             WS-TEST-EXPECTED-MSG(1:WS-TEST-MSG-LEN)
+001370         ADD 1 TO WS-TESTS-PASSED
+001380         DISPLAY 'TESTSTAT - PASS - ' WS-TEST-NAME
+001390     ELSE
+001400         DISPLAY 'TESTSTAT - FAIL - ' WS-TEST-NAME
+001410         DISPLAY 'TESTSTAT -        EXPECTED RC='
+001420                 WS-TEST-EXPECTED-RC ' GOT RC=' CMN-RETURN-CODE
+001430         DISPLAY 'TESTSTAT -        EXPECTED STEP RC='
+001440                 WS-TEST-EXPECTED-STEP-RC
+001450                 ' GOT STEP RC=' RETURN-CODE
+001460         DISPLAY 'TESTSTAT -        EXPECTED MSG='
+001470                 WS-TEST-EXPECTED-MSG(1:WS-TEST-MSG-LEN)
+001480                 ' GOT MSG=' CMN-STATUS-TEXT(1:WS-TEST-MSG-LEN)
+001490     END-IF.
+001500 1000-EXIT.
+001510     EXIT.
+001520*
+001530 9000-REPORT-RESULTS.
+001540     DISPLAY 'TESTSTAT - ' WS-TESTS-PASSED ' OF '
+001550             WS-TESTS-RUN ' CASES PASSED'.
+001560     IF WS-TESTS-PASSED = WS-TESTS-RUN
+001570         MOVE 00 TO RETURN-CODE
+001580     ELSE
+001590         MOVE 08 TO RETURN-CODE
+001600     END-IF.
+001610 9000-EXIT.
+001620     EXIT.
