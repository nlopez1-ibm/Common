@@ -0,0 +1,105 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  DEMOSUB.
+000030 AUTHOR.      R A LOWRY.
+000040 INSTALLATION. COMMON-SOURCE LIBRARY.
+000050 DATE-WRITTEN. 20260809.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090* DEMOSUB - DEMONSTRATION CONSUMER OF STATIC1                    *
+000100* STAND-IN FOR THE SHOP SUBPROGRAM THAT STATIC1 WAS              *
+000110* ORIGINALLY BUILT FOR. CALLED BY DATBATC OR ANY OTHER           *
+000120* DRIVER THAT NEEDS THE COMMON SERVICE.                          *
+000130******************************************************************
+000140*
+000150* MAINTENANCE HISTORY                                            *
+000160* DATE     INIT DESCRIPTION                                      *
+000170* -------- ---- ----------------------------------------         *
+000180* 20260809 RAL   ORIGINAL STAND-IN - EXERCISES STATIC1 INIT      *
+000190*                  AND VERS FUNCTIONS.                           *
+000200* 20260809 RAL   PASS WS-LINK-RANK ON CMN-RANK SO STATIC1'S      *
+000210*                  RANK CHECK SEES THE RANK THIS MODULE WAS      *
+000220*                  LINK-EDITED AT.                               *
+000230* 20260809 RAL   MOVED THE LINK RANK OUT TO THE SHARED           *
+000240*                  CMNRANK COPYBOOK INSTEAD OF A LOCAL           *
+000250*                  VALUE, AND ROUTED THE FAILURE MESSAGES        *
+000260*                  THROUGH THE SHARED CMNLOGP PARAGRAPH SO       *
+000270*                  THEY READ LIKE EVERY OTHER COMMON-SOURCE      *
+000280*                  MODULE'S SYSOUT.                              *
+000290* 20260809 RAL   ADDED A RETURN-CODE-OUT PARAMETER SO A          *
+000300*                  CALLING DRIVER CAN SEE WHETHER EITHER OF      *
+000310*                  THIS MODULE'S OWN STATIC1 CALLS FAILED        *
+000320*                  INSTEAD OF THAT RESULT ONLY EVER BEING        *
+000330*                  LOGGED AND THROWN AWAY.                       *
+000340* 20260809 RAL   2000-CALL-VERSION'S SUCCESS BRANCH WAS STILL    *
+000350*                  AN AD HOC DISPLAY INSTEAD OF THE SHARED       *
+000360*                  CMNLOGP PARAGRAPH ITS OWN FAILURE BRANCH      *
+000370*                  USES. ROUTED IT THROUGH 7000-LOG-MESSAGE      *
+000380*                  TOO SO BOTH BRANCHES READ THE SAME WAY.       *
+000390******************************************************************
+000400*
+000410 ENVIRONMENT DIVISION.
+000420 DATA DIVISION.
+000430 WORKING-STORAGE SECTION.
+000440* LINK RANK DEMOSUB WAS BUILT AT (CMN-STATIC1-RANK,              *
+000450* FROM CMNRANK) - MUST MATCH STATIC1 OR THE CALL                 *
+000460* FAILS.                                                         *
+000470 COPY CMNRANK.
+000480 77  WS-WORST-RETURN-CODE         PIC 9(02) VALUE 00.
+000490 COPY CMNLINK.
+000500 COPY CMNLOGW.
+000510*
+000520 LINKAGE SECTION.
+000530 01  DEMOSUB-RETURN-CODE          PIC 9(02).
+000540*
+000550 PROCEDURE DIVISION USING DEMOSUB-RETURN-CODE.
+000560 0000-MAINLINE.
+000570     MOVE 'DEMOSUB' TO CMN-LOG-PGM-NAME.
+000580     PERFORM 1000-CALL-INIT THRU 1000-EXIT.
+000590     IF CMN-RC-NORMAL
+000600         PERFORM 2000-CALL-VERSION THRU 2000-EXIT
+000610     END-IF.
+000620     MOVE WS-WORST-RETURN-CODE TO DEMOSUB-RETURN-CODE.
+000630     GOBACK.
+000640*
+000650 1000-CALL-INIT.
+000660     SET CMN-FUNC-INIT TO TRUE.
+000670     MOVE CMN-STATIC1-RANK TO CMN-RANK.
+000680     CALL 'STATIC1' USING CMN-LINKAGE.
+000690     IF CMN-RETURN-CODE > WS-WORST-RETURN-CODE
+000700         MOVE CMN-RETURN-CODE TO WS-WORST-RETURN-CODE
+000710     END-IF.
+000720     IF NOT CMN-RC-NORMAL
+000730         STRING 'DEMOSUB - STATIC1 INIT FAILED, RC='
+000740                                   DELIMITED BY SIZE
+000750                CMN-RETURN-CODE     DELIMITED BY SIZE
+000760           INTO CMN-LOG-MSG-TEXT
+000770         PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT
+000780     END-IF.
+000790 1000-EXIT.
+000800     EXIT.
+000810*
+000820 2000-CALL-VERSION.
+000830     SET CMN-FUNC-VERS TO TRUE.
+000840     MOVE CMN-STATIC1-RANK TO CMN-RANK.
+000850     CALL 'STATIC1' USING CMN-LINKAGE.
+000860     IF CMN-RETURN-CODE > WS-WORST-RETURN-CODE
+000870         MOVE CMN-RETURN-CODE TO WS-WORST-RETURN-CODE
+000880     END-IF.
+000890     IF CMN-RC-NORMAL
+000900         STRING 'DEMOSUB - STATIC1 VERSION: '
+000910                                   DELIMITED BY SIZE
+000920                CMN-STATUS-TEXT     DELIMITED BY SIZE
+000930           INTO CMN-LOG-MSG-TEXT
+000940         PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT
+000950     ELSE
+000960         STRING 'DEMOSUB - STATIC1 VERS FAILED, RC='
+000970                                   DELIMITED BY SIZE
+000980                CMN-RETURN-CODE     DELIMITED BY SIZE
+000990           INTO CMN-LOG-MSG-TEXT
+001000         PERFORM 7000-LOG-MESSAGE THRU 7000-EXIT
+001010     END-IF.
+001020 2000-EXIT.
+001030     EXIT.
+001040*
+001050 COPY CMNLOGP.
