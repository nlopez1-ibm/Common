@@ -0,0 +1,48 @@
+000010******************************************************************
+000020* CMNLINK - COMMON CALL LINKAGE PARAMETER BLOCK                  *
+000030* STANDARD CALLING-CONVENTION LAYOUT FOR COMMON-SOURCE           *
+000040* STATIC-CALL MEMBERS (STATIC1 AND FUTURE MEMBERS).              *
+000050* COPY INTO THE LINKAGE SECTION OF THE CALLED MODULE AND         *
+000060* INTO WORKING-STORAGE OF THE CALLING PROGRAM, THEN CODE         *
+000070* CALL ... USING CMN-LINKAGE SO EVERY CALLER AND CALLEE          *
+000080* AGREE ON FUNCTION CODE, LINK RANK AND RETURN STATUS.           *
+000090******************************************************************
+000100*
+000110* MAINTENANCE HISTORY                                            *
+000120* DATE     INIT DESCRIPTION                                      *
+000130* -------- ---- ----------------------------------------         *
+000140* 20260809 RAL   ORIGINAL MEMBER.                                *
+000150* 20260809 RAL   ADDED CMN-RANK SO A CALLER'S LINK-EDIT RANK     *
+000160*                  CAN BE VALIDATED ON ENTRY INSTEAD OF A        *
+000170*                  MISMATCH SILENTLY BREAKING THE BUILD.         *
+000180* 20260809 RAL   ADDED CMN-LINK-PROC-DATE SO CALLERS CAN GET     *
+000190*                  THE PROCESSING DATE STATIC1 RESOLVED FROM     *
+000200*                  CMNCTLF/CMNDATE BACK OUT ON EVERY CALL,       *
+000210*                  INSTEAD OF EACH MODULE HAVING TO WORK IT      *
+000220*                  OUT FOR ITSELF.                               *
+000230* 20260809 RAL   ADDED CMN-LINK-PROC-DATE-SRC SO A CALLER CAN   *
+000240*                  TELL WHETHER CMN-LINK-PROC-DATE CAME FROM    *
+000250*                  THE CONTROL-DATE FILE OR IS JUST TODAY'S      *
+000260*                  DATE DEFAULTED BY STATIC1.                    *
+000270******************************************************************
+000280*
+000290 01  CMN-LINKAGE.
+000300     05  CMN-FUNCTION-CODE           PIC X(04).
+000310         88  CMN-FUNC-INIT                   VALUE 'INIT'.
+000320         88  CMN-FUNC-PROC                   VALUE 'PROC'.
+000330         88  CMN-FUNC-VERS                   VALUE 'VERS'.
+000340         88  CMN-FUNC-TERM                   VALUE 'TERM'.
+000350     05  CMN-RANK                    PIC 9(03).
+000360* EXPECTED LINK RANK IS DEFINED BY EACH CALLED                   *
+000370* MEMBER - MISMATCH IS REJECTED ON ENTRY.                        *
+000380     05  CMN-RETURN-CODE             PIC 9(02).
+000390         88  CMN-RC-NORMAL                    VALUE 00.
+000400         88  CMN-RC-WARNING                  VALUE 04.
+000410         88  CMN-RC-ERROR                    VALUE 08.
+000420         88  CMN-RC-SEVERE                   VALUE 12.
+000430         88  CMN-RC-RANK-ERROR               VALUE 16.
+000440     05  CMN-STATUS-TEXT             PIC X(40).
+000450     05  CMN-LINK-PROC-DATE          PIC 9(08).
+000460     05  CMN-LINK-PROC-DATE-SRC      PIC X(01).
+000470         88  CMN-LINK-DATE-FROM-CTLFILE       VALUE 'C'.
+000480         88  CMN-LINK-DATE-FROM-DEFAULT       VALUE 'D'.
