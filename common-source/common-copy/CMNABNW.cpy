@@ -0,0 +1,27 @@
+000010******************************************************************
+000020* CMNABNW - COMMON ABEND WORKING STORAGE                         *
+000030* FIELDS USED BY THE CMNABNP PARAGRAPH COPYBOOK. THE             *
+000040* CALLING MODULE MOVES ITS OWN PROGRAM-ID AND A U-TYPE           *
+000050* ABEND CODE BEFORE PERFORMING 9000-CMN-ABEND - JOB NAME         *
+000060* AND STEP NAME ARE PICKED UP THERE FROM THE CMN-JOBNAME/        *
+000070* CMN-STEPNAME SYSTEM SYMBOLICS, SO OPERATIONS SEES ONE          *
+000080* CONSISTENT MESSAGE NO MATTER WHICH COMMON-SOURCE MODULE        *
+000090* FAILED.                                                        *
+000100******************************************************************
+000110*
+000120* MAINTENANCE HISTORY                                            *
+000130* DATE     INIT DESCRIPTION                                      *
+000140* -------- ---- ----------------------------------------         *
+000150* 20260809 RAL   ORIGINAL MEMBER.                                *
+000160* 20260809 RAL   ADDED CMN-ABEND-ENV-NAME - WORK AREA USED       *
+000170*                  TO LOOK UP CMN-JOBNAME/CMN-STEPNAME VIA       *
+000180*                  ENVIRONMENT-NAME/ENVIRONMENT-VALUE.           *
+000190******************************************************************
+000200*
+000210 01  CMN-ABEND-AREA.
+000220     05  CMN-ABEND-JOB-NAME          PIC X(08) VALUE SPACES.
+000230     05  CMN-ABEND-STEP-NAME         PIC X(08) VALUE SPACES.
+000240     05  CMN-ABEND-PGM-NAME          PIC X(08) VALUE SPACES.
+000250     05  CMN-ABEND-CODE              PIC 9(04) VALUE ZEROS.
+000260     05  CMN-ABEND-REASON            PIC X(40) VALUE SPACES.
+000270     05  CMN-ABEND-ENV-NAME          PIC X(16) VALUE SPACES.
