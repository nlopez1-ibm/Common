@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* CMNVERS - COMMON BUILD / VERSION STAMP                         *
+000030* SINGLE SOURCE FOR THE HLQ, PATCH LEVEL AND BUILD DATE          *
+000040* REPORTED BY COMMON-SOURCE MODULES. UPDATE THE VALUE            *
+000050* CLAUSES BELOW WHEN A NEW PATCH IS CUT - EVERY MODULE           *
+000060* THAT COPIES THIS MEMBER PICKS UP THE CHANGE AT THE             *
+000070* NEXT COMPILE, INSTEAD OF HAND-EDITING DISPLAY LITERALS.        *
+000080******************************************************************
+000090*
+000100* MAINTENANCE HISTORY                                            *
+000110* DATE     INIT DESCRIPTION                                      *
+000120* -------- ---- ----------------------------------------         *
+000130* 20260809 RAL   ORIGINAL MEMBER.                                *
+000140******************************************************************
+000150*
+000160 01  CMN-VERSION-STAMP.
+000170     05  CMN-VERS-HLQ                PIC X(08) VALUE 'HLQ'.
+000180     05  CMN-VERS-PATCH-LVL          PIC X(04) VALUE 'V004'.
+000190     05  CMN-VERS-BUILD-DATE         PIC X(08) VALUE '20260809'.
