@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* CMNLOGP - COMMON LOG-MESSAGE PARAGRAPH                         *
+000030* COPY INTO THE PROCEDURE DIVISION OF ANY COMMON-SOURCE          *
+000040* MODULE THAT ALSO COPIES CMNLOGW. PERFORM 7000-LOG-MESSAGE      *
+000050* THRU 7000-EXIT AFTER MOVING CMN-LOG-PGM-NAME AND               *
+000060* CMN-LOG-MSG-TEXT - EVERY MODULE'S SYSOUT THEN READS THE        *
+000070* SAME WAY INSTEAD OF A HAND-WRITTEN DISPLAY PER MODULE.         *
+000080******************************************************************
+000090*
+000100* MAINTENANCE HISTORY                                            *
+000110* DATE     INIT DESCRIPTION                                      *
+000120* -------- ---- ----------------------------------------         *
+000130* 20260809 RAL   ORIGINAL MEMBER.                                *
+000140******************************************************************
+000150*
+000160 7000-LOG-MESSAGE.
+000170     ACCEPT CMN-LOG-DATE FROM DATE YYYYMMDD.
+000180     ACCEPT CMN-LOG-TIME FROM TIME.
+000190     STRING CMN-LOG-PGM-NAME  DELIMITED BY SIZE
+000200            ' '               DELIMITED BY SIZE
+000210            CMN-LOG-DATE      DELIMITED BY SIZE
+000220            ' '               DELIMITED BY SIZE
+000230            CMN-LOG-TIME      DELIMITED BY SIZE
+000240            ' '               DELIMITED BY SIZE
+000250            CMN-LOG-MSG-TEXT  DELIMITED BY SIZE
+000260       INTO CMN-LOG-LINE.
+000270     DISPLAY CMN-LOG-LINE.
+000280 7000-EXIT.
+000290     EXIT.
