@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* CMNLOGW - COMMON LOG-LINE WORKING STORAGE                      *
+000030* FIELDS USED BY THE CMNLOGP PARAGRAPH COPYBOOK TO BUILD         *
+000040* A CONSISTENTLY FORMATTED SYSOUT LINE. COPY THIS MEMBER         *
+000050* INTO WORKING-STORAGE AND MOVE CMN-LOG-PGM-NAME PLUS            *
+000060* CMN-LOG-MSG-TEXT BEFORE PERFORMING 7000-LOG-MESSAGE.           *
+000070******************************************************************
+000080*
+000090* MAINTENANCE HISTORY                                            *
+000100* DATE     INIT DESCRIPTION                                      *
+000110* -------- ---- ----------------------------------------         *
+000120* 20260809 RAL   ORIGINAL MEMBER.                                *
+000130******************************************************************
+000140*
+000150 01  CMN-LOG-LINE-AREA.
+000160     05  CMN-LOG-DATE                PIC 9(08).
+000170     05  CMN-LOG-TIME                PIC 9(08).
+000180     05  CMN-LOG-PGM-NAME            PIC X(08).
+000190     05  CMN-LOG-MSG-TEXT            PIC X(60).
+000200     05  CMN-LOG-LINE                PIC X(90).
