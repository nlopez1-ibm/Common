@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* CMNCTLF - SHOP CONTROL-DATE FILE DESCRIPTION                   *
+000030* FD FOR THE ONE-RECORD CONTROL FILE THAT CARRIES THE            *
+000040* CURRENT BUSINESS PROCESSING DATE. COPY INTO THE FILE           *
+000050* SECTION OF ANY COMMON-SOURCE MODULE THAT ALSO COPIES           *
+000060* CMNDATE, AND SELECT THE FILE TO CMNCTL.                        *
+000070******************************************************************
+000080*
+000090* MAINTENANCE HISTORY                                            *
+000100* DATE     INIT DESCRIPTION                                      *
+000110* -------- ---- ----------------------------------------         *
+000120* 20260809 RAL   ORIGINAL MEMBER.                                *
+000130******************************************************************
+000140*
+000150 FD  CMN-CTL-DATE-FILE
+000160     LABEL RECORDS ARE STANDARD.
+000170 01  CMN-CTL-DATE-REC.
+000180     05  CMN-CTL-DATE-CCYYMMDD      PIC 9(08).
+000190     05  FILLER                      PIC X(72).
