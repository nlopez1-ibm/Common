@@ -0,0 +1,24 @@
+000010******************************************************************
+000020* CMNDATE - COMMON PROCESSING-DATE WORKING STORAGE               *
+000030* HOLDS THE BUSINESS PROCESSING DATE ONCE IT HAS BEEN            *
+000040* READ FROM THE SHOP CONTROL-DATE FILE (SEE CMNCTLF).            *
+000050* COPY INTO WORKING-STORAGE OF ANY COMMON-SOURCE MODULE          *
+000060* THAT NEEDS TO AGREE WITH THE REST OF THE SHOP ON               *
+000070* WHAT DAY'S CYCLE IS RUNNING.                                   *
+000080******************************************************************
+000090*
+000100* MAINTENANCE HISTORY                                            *
+000110* DATE     INIT DESCRIPTION                                      *
+000120* -------- ---- ----------------------------------------         *
+000130* 20260809 RAL   ORIGINAL MEMBER.                                *
+000140******************************************************************
+000150*
+000160 01  CMN-PROCESS-DATE.
+000170     05  CMN-PROC-DATE-8             PIC 9(08) VALUE ZEROS.
+000180 01  CMN-PROCESS-DATE-R REDEFINES CMN-PROCESS-DATE.
+000190     05  CMN-PROC-CCYY               PIC 9(04).
+000200     05  CMN-PROC-MM                 PIC 9(02).
+000210     05  CMN-PROC-DD                 PIC 9(02).
+000220 01  CMN-PROC-DATE-SOURCE            PIC X(01) VALUE 'D'.
+000230     88  CMN-PROC-DATE-FROM-CTLFILE          VALUE 'C'.
+000240     88  CMN-PROC-DATE-FROM-DEFAULT          VALUE 'D'.
