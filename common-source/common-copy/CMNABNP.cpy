@@ -0,0 +1,42 @@
+000010******************************************************************
+000020* CMNABNP - COMMON ABEND PARAGRAPH                               *
+000030* COPY INTO THE PROCEDURE DIVISION OF ANY COMMON-SOURCE          *
+000040* MODULE THAT ALSO COPIES CMNABNW. PERFORM 9000-CMN-ABEND        *
+000050* THRU 9000-EXIT ON A FAILURE CONDITION - IT DISPLAYS ONE        *
+000060* STANDARD MESSAGE AND RETURNS CONTROL WITH RETURN-CODE          *
+000070* SET FROM CMN-ABEND-CODE SO JCL STEP LOGIC CAN ACT ON IT.       *
+000080* THIS PARAGRAPH DOES NOT ISSUE A REAL U-ABEND (CEE3ABD) -       *
+000090* IT REPORTS THE ABEND CODE AND RETURNS, LEAVING THE             *
+000100* ACTUAL ABEND, IF WANTED, TO THE CALLING MAIN PROGRAM.          *
+000110* JOB NAME AND STEP NAME ARE PULLED FROM THE CMN-JOBNAME AND     *
+000120* CMN-STEPNAME SYSTEM SYMBOLICS THE JOB SCHEDULER SETS FOR       *
+000130* THE STEP, VIA THE STANDARD ENVIRONMENT-NAME/ENVIRONMENT-       *
+000140* VALUE MECHANISM, SO THEY DO NOT HAVE TO BE PASSED DOWN         *
+000150* THROUGH EVERY LINKAGE BLOCK IN THE LIBRARY.                    *
+000160******************************************************************
+000170*
+000180* MAINTENANCE HISTORY                                            *
+000190* DATE     INIT DESCRIPTION                                      *
+000200* -------- ---- ----------------------------------------         *
+000210* 20260809 RAL   ORIGINAL MEMBER.                                *
+000220* 20260809 RAL   POPULATE JOB NAME AND STEP NAME FROM THE        *
+000230*                  CMN-JOBNAME/CMN-STEPNAME SYSTEM SYMBOLICS     *
+000240*                  INSTEAD OF LEAVING THEM BLANK - NOTHING       *
+000250*                  WAS EVER MOVING A VALUE INTO THEM.            *
+000260******************************************************************
+000270*
+000280 9000-CMN-ABEND.
+000290     MOVE 'CMN-JOBNAME'  TO CMN-ABEND-ENV-NAME.
+000300     DISPLAY CMN-ABEND-ENV-NAME UPON ENVIRONMENT-NAME.
+000310     ACCEPT CMN-ABEND-JOB-NAME FROM ENVIRONMENT-VALUE.
+000320     MOVE 'CMN-STEPNAME' TO CMN-ABEND-ENV-NAME.
+000330     DISPLAY CMN-ABEND-ENV-NAME UPON ENVIRONMENT-NAME.
+000340     ACCEPT CMN-ABEND-STEP-NAME FROM ENVIRONMENT-VALUE.
+000350     DISPLAY 'CMNABNP - U' CMN-ABEND-CODE
+000360             ' JOB='  CMN-ABEND-JOB-NAME
+000370             ' STEP=' CMN-ABEND-STEP-NAME
+000380             ' PGM='  CMN-ABEND-PGM-NAME.
+000390     DISPLAY 'CMNABNP - REASON: ' CMN-ABEND-REASON.
+000400     MOVE CMN-ABEND-CODE TO RETURN-CODE.
+000410 9000-EXIT.
+000420     EXIT.
