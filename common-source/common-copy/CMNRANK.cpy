@@ -0,0 +1,17 @@
+000010******************************************************************
+000020* CMNRANK - COMMON LINK-RANK CONSTANT                            *
+000030* SINGLE SOURCE FOR THE LINK RANK STATIC1 IS BUILT AT.           *
+000040* COPY INTO THE WORKING-STORAGE OF STATIC1 ITSELF (WHERE IT      *
+000050* IS THE VALUE VALIDATED ON ENTRY) AND INTO EVERY MODULE         *
+000060* THAT CALLS STATIC1 (WHERE IT IS THE VALUE MOVED TO             *
+000070* CMN-RANK ON THE WAY IN) SO A RANK BUMP IS A ONE-MEMBER         *
+000080* CHANGE INSTEAD OF HAND-EDITING EVERY CALLER IN LOCKSTEP.       *
+000090******************************************************************
+000100*
+000110* MAINTENANCE HISTORY                                            *
+000120* DATE     INIT DESCRIPTION                                      *
+000130* -------- ---- ----------------------------------------         *
+000140* 20260809 RAL   ORIGINAL MEMBER.                                *
+000150******************************************************************
+000160*
+000170 77  CMN-STATIC1-RANK             PIC 9(03) VALUE 001.
